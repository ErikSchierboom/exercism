@@ -0,0 +1,51 @@
+//HELLOWLD JOB (ACCTNO),'HELLO WORLD JOB',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         RESTART=STEP010,NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* Scheduled batch stream anchored by the HELLO-WORLD report
+//* header step. RESTART=STEP010 lets operations restart this
+//* job from the hello-world step instead of rerunning the
+//* whole stream after an abend.
+//*-------------------------------------------------------------
+//* PARM carries the greeting text, or a 2-character locale code
+//* (EN/FR/DE/ES) to select the greeting from LANGTAB; omit PARM and
+//* supply a one-record SYSIN DD instead (text or locale code); omit
+//* both and the program defaults to the EN greeting.
+//STEP010  EXEC PGM=HELLOWLD,PARM='Hello, World!'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//GREETOUT DD DSN=PROD.HELLOWLD.GREETOUT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.HELLOWLD.AUDITLOG,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=39,BLKSIZE=0)
+//GREETEXC DD DSN=PROD.HELLOWLD.GREETEXC,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//* RUNID supplies the stable run identifier for this job submission.
+//* REQUIRED OVERRIDE: operations/the scheduler MUST replace DUMMY
+//* below with a one-record dataset/instream card carrying a run id
+//* that stays the SAME across the original submission and any
+//* later restart of this job (e.g. the scheduler's run/instance
+//* id). As shipped with DD DUMMY, WS-RUN-ID falls back to this
+//* run's own timestamp, which is different on every submission --
+//* checkpoint/restart-skip (req 009) is INERT in that configuration
+//* and STEP010 will always re-run on a restart rather than being
+//* skipped, even though CHECKPT is still written correctly. CHECKPT
+//* is the durable completion record a restarted stream checks
+//* before rerunning this step, once a stable RUNID is supplied.
+//RUNID    DD DUMMY
+//CHECKPT  DD DSN=PROD.HELLOWLD.CHECKPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//* SYSIN carries one record of greeting text or a 2-character
+//* locale code; declared at LRECL=80 so lines up to 80 bytes are
+//* observable by VALIDATE-RESULT's truncation check (req 007) --
+//* match this DCB if overriding with a real input dataset.
+//SYSIN    DD DUMMY,DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
