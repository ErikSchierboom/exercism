@@ -1,10 +1,432 @@
       *Sample COBOL program
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. hello-world.
+       PROGRAM-ID. HELLOWLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETOUT-FILE ASSIGN TO GREETOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GREETOUT-STATUS.
+           SELECT SYSIN-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+           SELECT AUDITLOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+           SELECT GREETEXC-FILE ASSIGN TO GREETEXC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GREETEXC-STATUS.
+           SELECT RUNID-FILE ASSIGN TO RUNID
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNID-STATUS.
+           SELECT CHECKPT-FILE ASSIGN TO CHECKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GREETOUT-FILE
+           RECORDING MODE IS F.
+       01 GREETOUT-RECORD.
+           05 GREETOUT-TEXT            PIC X(14).
+           05 GREETOUT-TIMESTAMP       PIC X(21).
+       FD  SYSIN-FILE
+           RECORDING MODE IS F.
+       01 SYSIN-RECORD                 PIC X(80).
+       FD  AUDITLOG-FILE
+           RECORDING MODE IS F.
+       01 AUDITLOG-RECORD.
+           05 AUDITLOG-TIMESTAMP       PIC X(21).
+           05 AUDITLOG-RESULT          PIC X(14).
+           05 AUDITLOG-RETURN-CODE     PIC 9(4).
+       FD  GREETEXC-FILE
+           RECORDING MODE IS F.
+       01 GREETEXC-RECORD.
+           05 GREETEXC-TIMESTAMP       PIC X(21).
+           05 GREETEXC-RESULT          PIC X(14).
+           05 GREETEXC-REASON          PIC X(30).
+       FD  RUNID-FILE
+           RECORDING MODE IS F.
+       01 RUNID-RECORD                 PIC X(14).
+       FD  CHECKPT-FILE
+           RECORDING MODE IS F.
+       01 CHECKPT-RECORD.
+           05 CHECKPT-RUN-ID           PIC X(14).
+           05 CHECKPT-COMPLETE-FLAG    PIC X.
+           05 CHECKPT-TIMESTAMP        PIC X(21).
        WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC X(14).
-       PROCEDURE DIVISION.
+           COPY GREETREC.
+           COPY LANGTAB.
+           COPY EXPTAB.
+       01 WS-LOCALE                    PIC X(2) VALUE "EN".
+       01 WS-RUN-TIMESTAMP             PIC X(21).
+       01 WS-GREETOUT-STATUS           PIC XX VALUE SPACES.
+       01 WS-AUDITLOG-STATUS           PIC XX VALUE SPACES.
+       01 WS-GREETEXC-STATUS           PIC XX VALUE SPACES.
+       01 WS-CHECKPT-STATUS            PIC XX VALUE SPACES.
+       01 WS-SYSIN-STATUS              PIC XX VALUE SPACES.
+       01 WS-RUNID-STATUS              PIC XX VALUE SPACES.
+       01 WS-RUN-ID                    PIC X(14) VALUE SPACES.
+       01 WS-SYSIN-EOF                 PIC X VALUE "N".
+           88 SYSIN-AT-EOF             VALUE "Y".
+       01 WS-RUNID-EOF                 PIC X VALUE "N".
+           88 RUNID-AT-EOF             VALUE "Y".
+       01 WS-RESULT-OK                 PIC X VALUE "Y".
+           88 RESULT-IS-VALID          VALUE "Y".
+           88 RESULT-IS-INVALID        VALUE "N".
+       01 WS-FINAL-RC                  PIC 9(4) VALUE 0.
+       01 WS-RESULT-LEN                PIC 9(2) VALUE 0.
+       01 WS-SOURCE-LEN                PIC 9(4) VALUE 0.
+       01 WS-PARM-MOVE-LEN             PIC 9(2) VALUE 0.
+       01 WS-LOWVAL-COUNT               PIC 9(2) VALUE 0.
+       01 WS-MATCH-FLAG                PIC X VALUE "N".
+           88 RESULT-MATCHES-EXPECTED  VALUE "Y".
+       01 WS-LANGTAB-FOUND-FLAG         PIC X VALUE "N".
+           88 LANGTAB-MATCH-FOUND       VALUE "Y".
+       01 WS-ALREADY-COMPLETE-FLAG     PIC X VALUE "N".
+           88 ALREADY-COMPLETE         VALUE "Y".
+       01 WS-CHECKPT-EOF               PIC X VALUE "N".
+           88 CHECKPT-AT-EOF           VALUE "Y".
+       01 WS-SOURCE-IS-LANGTAB-FLAG    PIC X VALUE "N".
+           88 SOURCE-IS-LANGTAB        VALUE "Y".
+       01 WS-MATCHED-LANG-IDX          PIC 9 VALUE 0.
+       01 WS-NONPRINT-COUNT            PIC 9(2) VALUE 0.
+       01 WS-CHAR-IDX                  PIC 9(2) VALUE 0.
+       01 WS-PUNCT-IDX                 PIC 9 VALUE 0.
+       01 WS-PUNCT-ALLOWED-FLAG        PIC X VALUE "N".
+           88 PUNCT-IS-ALLOWED         VALUE "Y".
+       01 WS-SYSIN-LEN                 PIC 9(2) VALUE 0.
+       01 WS-SYSIN-MOVE-LEN            PIC 9(2) VALUE 0.
+       LINKAGE SECTION.
+       01 LS-PARM.
+           05 LS-PARM-LEN               PIC S9(4) COMP.
+           05 LS-PARM-TEXT               PIC X(14).
+       PROCEDURE DIVISION USING LS-PARM.
        HELLO-WORLD.
-        MOVE "Hello, World!" TO WS-RESULT.
-            
\ No newline at end of file
+           PERFORM READ-RUN-ID
+           PERFORM CHECK-ALREADY-COMPLETE
+           IF ALREADY-COMPLETE
+               DISPLAY "HELLOWLD: RUN-ID " WS-RUN-ID
+                   " ALREADY COMPLETE, SKIPPING"
+               MOVE 0 TO WS-FINAL-RC
+               MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+               MOVE SPACES TO WS-RESULT
+               MOVE "ALREADY-DONE" TO WS-RESULT
+               PERFORM LOG-AUDIT-RECORD
+               MOVE WS-FINAL-RC TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM LOOKUP-LANGTAB-GREETING
+           IF LS-PARM-LEN = 2
+               MOVE LS-PARM-TEXT(1:2) TO WS-LOCALE
+               PERFORM LOOKUP-LANGTAB-GREETING
+               IF NOT LANGTAB-MATCH-FOUND
+                   MOVE SPACES TO WS-RESULT
+                   MOVE LS-PARM-TEXT(1:2) TO WS-RESULT
+                   MOVE 2 TO WS-SOURCE-LEN
+               END-IF
+           ELSE
+               IF LS-PARM-LEN > 0
+                   MOVE SPACES TO WS-RESULT
+                   MOVE "N" TO WS-SOURCE-IS-LANGTAB-FLAG
+                   IF LS-PARM-LEN > 14
+                       MOVE 14 TO WS-PARM-MOVE-LEN
+                   ELSE
+                       MOVE LS-PARM-LEN TO WS-PARM-MOVE-LEN
+                   END-IF
+                   MOVE LS-PARM-TEXT(1:WS-PARM-MOVE-LEN) TO WS-RESULT
+                   MOVE LS-PARM-LEN TO WS-SOURCE-LEN
+               ELSE
+                   PERFORM READ-SYSIN-MESSAGE
+               END-IF
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           PERFORM CHECK-RESULT
+           IF RESULT-IS-INVALID
+               DISPLAY "HELLOWLD: WS-RESULT IS BLANK, RUN ABORTED"
+               MOVE 16 TO WS-FINAL-RC
+           ELSE
+               PERFORM VALIDATE-RESULT
+               IF RESULT-MATCHES-EXPECTED
+                   PERFORM WRITE-GREETOUT
+               END-IF
+           END-IF
+           PERFORM WRITE-CHECKPOINT
+           PERFORM LOG-AUDIT-RECORD
+           MOVE WS-FINAL-RC TO RETURN-CODE
+           GOBACK.
+
+       CHECK-ALREADY-COMPLETE.
+           MOVE "N" TO WS-ALREADY-COMPLETE-FLAG
+           IF WS-RUN-ID = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE "N" TO WS-CHECKPT-EOF
+           OPEN INPUT CHECKPT-FILE
+           IF WS-CHECKPT-STATUS NOT = "00"
+               IF WS-CHECKPT-STATUS NOT = "05" AND
+                       WS-CHECKPT-STATUS NOT = "35"
+                   DISPLAY "HELLOWLD: OPEN CHECKPT FOR RESTART CHECK "
+                       "FAILED, STATUS=" WS-CHECKPT-STATUS
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL CHECKPT-AT-EOF
+               READ CHECKPT-FILE
+                   AT END
+                       SET CHECKPT-AT-EOF TO TRUE
+                   NOT AT END
+                       IF CHECKPT-RUN-ID = WS-RUN-ID
+                               AND CHECKPT-COMPLETE-FLAG = "Y"
+                           SET ALREADY-COMPLETE TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPT-FILE.
+
+       READ-RUN-ID.
+           OPEN INPUT RUNID-FILE
+           IF WS-RUNID-STATUS NOT = "00"
+               IF WS-RUNID-STATUS NOT = "35"
+                   DISPLAY "HELLOWLD: OPEN RUNID FAILED, STATUS="
+                       WS-RUNID-STATUS
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+           READ RUNID-FILE
+               AT END
+                   SET RUNID-AT-EOF TO TRUE
+           END-READ
+           CLOSE RUNID-FILE
+           IF NOT RUNID-AT-EOF AND RUNID-RECORD NOT = SPACES
+               MOVE RUNID-RECORD TO WS-RUN-ID
+           END-IF.
+
+       WRITE-GREETOUT.
+           OPEN EXTEND GREETOUT-FILE
+           IF WS-GREETOUT-STATUS = "05" OR WS-GREETOUT-STATUS = "35"
+               OPEN OUTPUT GREETOUT-FILE
+           END-IF
+           IF WS-GREETOUT-STATUS NOT = "00"
+               DISPLAY "HELLOWLD: OPEN GREETOUT FAILED, STATUS="
+                   WS-GREETOUT-STATUS
+               MOVE 12 TO WS-FINAL-RC
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-RESULT TO GREETOUT-TEXT
+           MOVE WS-RUN-TIMESTAMP TO GREETOUT-TIMESTAMP
+           WRITE GREETOUT-RECORD
+           IF WS-GREETOUT-STATUS NOT = "00"
+               DISPLAY "HELLOWLD: WRITE GREETOUT FAILED, STATUS="
+                   WS-GREETOUT-STATUS
+               MOVE 12 TO WS-FINAL-RC
+           END-IF
+           CLOSE GREETOUT-FILE.
+
+       READ-SYSIN-MESSAGE.
+           OPEN INPUT SYSIN-FILE
+           IF WS-SYSIN-STATUS NOT = "00"
+               IF WS-SYSIN-STATUS NOT = "35"
+                   DISPLAY "HELLOWLD: OPEN SYSIN FAILED, STATUS="
+                       WS-SYSIN-STATUS
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+           READ SYSIN-FILE
+               AT END
+                   SET SYSIN-AT-EOF TO TRUE
+           END-READ
+           CLOSE SYSIN-FILE
+           IF SYSIN-AT-EOF OR SYSIN-RECORD = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SYSIN-RECORD))
+               TO WS-SYSIN-LEN
+           IF WS-SYSIN-LEN = 2
+               MOVE SYSIN-RECORD(1:2) TO WS-LOCALE
+               PERFORM LOOKUP-LANGTAB-GREETING
+               IF NOT LANGTAB-MATCH-FOUND
+                   MOVE SYSIN-RECORD(1:2) TO WS-RESULT
+                   MOVE "N" TO WS-SOURCE-IS-LANGTAB-FLAG
+                   MOVE WS-SYSIN-LEN TO WS-SOURCE-LEN
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-RESULT
+               MOVE "N" TO WS-SOURCE-IS-LANGTAB-FLAG
+               IF WS-SYSIN-LEN > 14
+                   MOVE 14 TO WS-SYSIN-MOVE-LEN
+               ELSE
+                   MOVE WS-SYSIN-LEN TO WS-SYSIN-MOVE-LEN
+               END-IF
+               MOVE SYSIN-RECORD(1:WS-SYSIN-MOVE-LEN) TO WS-RESULT
+               MOVE WS-SYSIN-LEN TO WS-SOURCE-LEN
+           END-IF.
+
+       LOOKUP-LANGTAB-GREETING.
+           MOVE "N" TO WS-LANGTAB-FOUND-FLAG
+           MOVE "N" TO WS-SOURCE-IS-LANGTAB-FLAG
+           PERFORM VARYING WS-LANG-IDX FROM 1 BY 1
+                   UNTIL WS-LANG-IDX > 4
+               IF WS-LANG-CODE(WS-LANG-IDX) = WS-LOCALE
+                   MOVE WS-LANG-TEXT(WS-LANG-IDX) TO WS-RESULT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                       WS-LANG-TEXT(WS-LANG-IDX))) TO WS-SOURCE-LEN
+                   MOVE WS-LANG-IDX TO WS-MATCHED-LANG-IDX
+                   SET LANGTAB-MATCH-FOUND TO TRUE
+                   SET SOURCE-IS-LANGTAB TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       CHECK-RESULT.
+           SET RESULT-IS-VALID TO TRUE
+           IF WS-RESULT = SPACES OR WS-RESULT = LOW-VALUES
+               SET RESULT-IS-INVALID TO TRUE
+           END-IF.
+
+       VALIDATE-RESULT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RESULT))
+               TO WS-RESULT-LEN
+           MOVE "N" TO WS-MATCH-FLAG
+           MOVE 0 TO WS-LOWVAL-COUNT
+           INSPECT WS-RESULT TALLYING WS-LOWVAL-COUNT
+               FOR ALL LOW-VALUE
+           IF WS-RESULT-LEN >= WS-EXPTAB-CUSTOM-MIN-LEN
+                   AND WS-RESULT-LEN <= WS-EXPTAB-CUSTOM-MAX-LEN
+                   AND WS-LOWVAL-COUNT = 0
+                   AND WS-SOURCE-LEN <= 14
+               IF SOURCE-IS-LANGTAB
+                   IF WS-RESULT = WS-LANG-TEXT(WS-MATCHED-LANG-IDX)
+                       SET RESULT-MATCHES-EXPECTED TO TRUE
+                   END-IF
+               ELSE
+                   PERFORM CHECK-CUSTOM-TEXT-PATTERN
+               END-IF
+           END-IF
+           IF NOT RESULT-MATCHES-EXPECTED
+               IF WS-SOURCE-LEN > 14
+                   DISPLAY "HELLOWLD: SOURCE TEXT LENGTH "
+                       WS-SOURCE-LEN " EXCEEDS WS-RESULT CAPACITY"
+               ELSE
+                   DISPLAY "HELLOWLD: WS-RESULT FAILED RECONCILIATION"
+               END-IF
+               PERFORM WRITE-GREETEXC
+               IF WS-FINAL-RC < 8
+                   MOVE 8 TO WS-FINAL-RC
+               END-IF
+           END-IF.
+
+       CHECK-CUSTOM-TEXT-PATTERN.
+           MOVE 0 TO WS-NONPRINT-COUNT
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > WS-RESULT-LEN
+               IF WS-RESULT(WS-CHAR-IDX:1) IS NOT ALPHABETIC
+                       AND WS-RESULT(WS-CHAR-IDX:1) IS NOT NUMERIC
+                   PERFORM CHECK-ALLOWED-PUNCTUATION
+                   IF NOT PUNCT-IS-ALLOWED
+                       ADD 1 TO WS-NONPRINT-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-NONPRINT-COUNT = 0
+               SET RESULT-MATCHES-EXPECTED TO TRUE
+           END-IF.
+
+       CHECK-ALLOWED-PUNCTUATION.
+           MOVE "N" TO WS-PUNCT-ALLOWED-FLAG
+           PERFORM VARYING WS-PUNCT-IDX FROM 1 BY 1
+                   UNTIL WS-PUNCT-IDX > 6
+               IF WS-RESULT(WS-CHAR-IDX:1) =
+                       WS-EXPTAB-PUNCT(WS-PUNCT-IDX)
+                   SET PUNCT-IS-ALLOWED TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-GREETEXC.
+           OPEN EXTEND GREETEXC-FILE
+           IF WS-GREETEXC-STATUS = "05" OR WS-GREETEXC-STATUS = "35"
+               OPEN OUTPUT GREETEXC-FILE
+           END-IF
+           IF WS-GREETEXC-STATUS NOT = "00"
+               DISPLAY "HELLOWLD: OPEN GREETEXC FAILED, STATUS="
+                   WS-GREETEXC-STATUS
+               IF WS-FINAL-RC < 12
+                   MOVE 12 TO WS-FINAL-RC
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-RUN-TIMESTAMP TO GREETEXC-TIMESTAMP
+           MOVE WS-RESULT TO GREETEXC-RESULT
+           IF WS-SOURCE-LEN > 14
+               MOVE "SOURCE TEXT TRUNCATED" TO GREETEXC-REASON
+           ELSE
+               MOVE "LENGTH/PATTERN MISMATCH" TO GREETEXC-REASON
+           END-IF
+           WRITE GREETEXC-RECORD
+           IF WS-GREETEXC-STATUS NOT = "00"
+               DISPLAY "HELLOWLD: WRITE GREETEXC FAILED, STATUS="
+                   WS-GREETEXC-STATUS
+               IF WS-FINAL-RC < 12
+                   MOVE 12 TO WS-FINAL-RC
+               END-IF
+           END-IF
+           CLOSE GREETEXC-FILE.
+
+       LOG-AUDIT-RECORD.
+           OPEN EXTEND AUDITLOG-FILE
+           IF WS-AUDITLOG-STATUS = "05" OR WS-AUDITLOG-STATUS = "35"
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               DISPLAY "HELLOWLD: OPEN AUDITLOG FAILED, STATUS="
+                   WS-AUDITLOG-STATUS
+               IF WS-FINAL-RC < 12
+                   MOVE 12 TO WS-FINAL-RC
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-RUN-TIMESTAMP TO AUDITLOG-TIMESTAMP
+           MOVE WS-RESULT TO AUDITLOG-RESULT
+           MOVE WS-FINAL-RC TO AUDITLOG-RETURN-CODE
+           WRITE AUDITLOG-RECORD
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               DISPLAY "HELLOWLD: WRITE AUDITLOG FAILED, STATUS="
+                   WS-AUDITLOG-STATUS
+               IF WS-FINAL-RC < 12
+                   MOVE 12 TO WS-FINAL-RC
+               END-IF
+           END-IF
+           CLOSE AUDITLOG-FILE.
+
+       WRITE-CHECKPOINT.
+           IF WS-RUN-ID = SPACES
+               MOVE WS-RUN-TIMESTAMP(1:14) TO WS-RUN-ID
+           END-IF
+           OPEN EXTEND CHECKPT-FILE
+           IF WS-CHECKPT-STATUS = "05" OR WS-CHECKPT-STATUS = "35"
+               OPEN OUTPUT CHECKPT-FILE
+           END-IF
+           IF WS-CHECKPT-STATUS NOT = "00"
+               DISPLAY "HELLOWLD: OPEN CHECKPT FAILED, STATUS="
+                   WS-CHECKPT-STATUS
+               IF WS-FINAL-RC < 12
+                   MOVE 12 TO WS-FINAL-RC
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-RUN-ID TO CHECKPT-RUN-ID
+           IF WS-FINAL-RC = 0
+               MOVE "Y" TO CHECKPT-COMPLETE-FLAG
+           ELSE
+               MOVE "N" TO CHECKPT-COMPLETE-FLAG
+           END-IF
+           MOVE WS-RUN-TIMESTAMP TO CHECKPT-TIMESTAMP
+           WRITE CHECKPT-RECORD
+           IF WS-CHECKPT-STATUS NOT = "00"
+               DISPLAY "HELLOWLD: WRITE CHECKPT FAILED, STATUS="
+                   WS-CHECKPT-STATUS
+               IF WS-FINAL-RC < 12
+                   MOVE 12 TO WS-FINAL-RC
+               END-IF
+           END-IF
+           CLOSE CHECKPT-FILE.
