@@ -0,0 +1,15 @@
+      *****************************************************************
+      * LANGTAB.cpy
+      * Locale-keyed greeting table for hello-world. Add a new locale
+      * by appending another 16-byte entry (2-byte locale code +
+      * 14-byte greeting text) and bumping the OCCURS count.
+      *****************************************************************
+       01 WS-LANGTAB-VALUES.
+           05 FILLER PIC X(16) VALUE "ENHello, World! ".
+           05 FILLER PIC X(16) VALUE "FRBonjour Monde!".
+           05 FILLER PIC X(16) VALUE "DEHallo, Welt!  ".
+           05 FILLER PIC X(16) VALUE "ESHola, Mundo!  ".
+       01 WS-LANGTAB REDEFINES WS-LANGTAB-VALUES.
+           05 WS-LANGTAB-ENTRY OCCURS 4 TIMES INDEXED BY WS-LANG-IDX.
+               10 WS-LANG-CODE      PIC X(2).
+               10 WS-LANG-TEXT      PIC X(14).
