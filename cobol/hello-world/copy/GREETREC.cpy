@@ -0,0 +1,8 @@
+      *****************************************************************
+      * GREETREC.cpy
+      * Shared record layout for the greeting/report-header line
+      * produced by hello-world. COPY this into any program that
+      * builds, reads, or writes a WS-RESULT greeting record so the
+      * layout stays in sync across the estate.
+      *****************************************************************
+       01 WS-RESULT PIC X(14).
