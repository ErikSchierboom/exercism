@@ -0,0 +1,19 @@
+      *****************************************************************
+      * EXPTAB.cpy
+      * Expected-value bounds used by VALIDATE-RESULT to reconcile a
+      * custom (PARM/SYSIN-sourced) WS-RESULT: the length bounds and
+      * allowed-punctuation set a well-formed greeting must fall
+      * within. Letters, digits, and space are recognized via the
+      * COBOL ALPHABETIC/NUMERIC class conditions (native-collating-
+      * sequence-safe under EBCDIC) rather than a literal byte range,
+      * so this table only needs to carry the punctuation exception
+      * list. LANGTAB-sourced greetings are reconciled separately, by
+      * exact match against their own LANGTAB.cpy entry.
+      *****************************************************************
+       01 WS-EXPTAB-VALUES.
+           05 FILLER PIC X(4) VALUE "0114".
+           05 FILLER PIC X(6) VALUE ",.!?'-".
+       01 WS-EXPTAB REDEFINES WS-EXPTAB-VALUES.
+           05 WS-EXPTAB-CUSTOM-MIN-LEN  PIC 9(2).
+           05 WS-EXPTAB-CUSTOM-MAX-LEN  PIC 9(2).
+           05 WS-EXPTAB-PUNCT OCCURS 6 TIMES PIC X.
